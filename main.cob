@@ -18,6 +18,39 @@
            RECORD KEY IS F-STUDNUMBER
            FILE STATUS IS WS-FILESTATUS2.
 
+           SELECT FD-MODHIST ASSIGN TO 'MODHIST.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS F-MODHISTKEY
+           FILE STATUS IS WS-FILESTATUS3.
+
+           SELECT FD-ADMIN ASSIGN TO 'ADMIN.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS F-ADMINUSERNAME
+           FILE STATUS IS WS-FILESTATUS4.
+
+           SELECT FD-ROSTER ASSIGN TO 'ROSTER.dat'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS5.
+
+           SELECT FD-AUDIT ASSIGN TO 'AUDIT.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS6.
+
+           SELECT FD-MODULE ASSIGN TO 'MODULE.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS F-MODNUMBER
+           FILE STATUS IS WS-FILESTATUS7.
+
+           SELECT FD-CLASSLIST ASSIGN TO 'CLASSLIST.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS8.
+
            SELECT FD-SUMMARY ASSIGN TO 'SUMMARY.txt'
            ORGANIZATION IS SEQUENTIAL
            ACCESS IS SEQUENTIAL
@@ -38,17 +71,47 @@
            05 F-STUDNUMBER PIC 9(10).
            05 F-STUDNAME PIC X(25).
            05 F-STUDSECT PIC X(6).
-           05 F-MODULENUMB PIC 9(6).
-           05 F-GRADE PIC 9(3).
-           05 F-MODULESTATUS PIC X(9).
 
+      *MODULE HISTORY - ONE RECORD PER STUDENT/MODULE COMBINATION
+       FD  FD-MODHIST.
+       01  F-MODHISTINFO.
+           05 F-MODHISTKEY.
+               10 F-MODSTUDNUMBER PIC 9(10).
+               10 F-MODMODULENUMB PIC 9(6).
+           05 F-MODGRADE PIC 9(3).
+           05 F-MODSTATUS PIC X(9).
+
+       FD  FD-ADMIN.
+       01  F-ADMININFO.
+           05 F-ADMINUSERNAME PIC X(10).
+           05 F-ADMINPASSWORD PIC X(10).
+
+      *SEQUENTIAL ROSTER EXPORT LOADED BY BATCH-LOAD-ROSTER
+       FD  FD-ROSTER.
+       01  F-ROSTERINFO.
+           05 F-ROSTSTUDNUMBER PIC 9(10).
+           05 F-ROSTSTUDNAME PIC X(25).
+           05 F-ROSTSTUDSECT PIC X(6).
+
+      *AUDIT.TXT IS APPENDED TO ON EVERY CREATE/EDIT/DELETE
+       FD  FD-AUDIT.
+       01  F-AUDITLINE PIC X(140).
+
+      *MODULE CATALOG - ONE RECORD PER MODULE NUMBER
+       FD  FD-MODULE.
+       01  F-MODULEINFO.
+           05 F-MODNUMBER PIC 9(6).
+           05 F-MODTITLE PIC X(25).
+           05 F-MODPASSGRADE PIC 9(3).
+
+      *CLASSLIST.TXT IS A FORMATTED PRINT COPY OF A CLASS ROSTER
+       FD  FD-CLASSLIST.
+       01  F-CLASSLINE PIC X(120).
+
+      *SUMMARY.TXT IS A RUNNING TEXT LOG - ONE LINE PER RECORD SO A
+      *VARIABLE NUMBER OF PER-MODULE ROWS CAN BE APPENDED PER RUN.
        FD FD-SUMMARY.
-       01 F-SUMMARYINFO.
-          05 FD-PASS PIC 9(2).
-          05 FD-FAIL PIC 9(2).
-          05 FD-SUBMITTED PIC 9(2).
-          05 FD-NSUBMITTED PIC 9(2).
-          05 FD-STUDENTS PIC 9(2).
+       01 F-SUMMARYLINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-MENU        PIC A.
@@ -57,6 +120,7 @@
            88 C           VALUE 'C', 'c'.
            88 D           VALUE 'D', 'd'.
            88 E           VALUE 'E', 'e'.
+           88 F           VALUE 'F', 'f'.
            88 G           VALUE 'G', 'g'.
            88 X           VALUE 'X', 'x'.
 
@@ -67,16 +131,26 @@
       *FILE STATUS
        01  WS-FILESTATUS PIC 9(2).
        01  WS-FILESTATUS2 PIC 9(2).
+       01  WS-FILESTATUS3 PIC 9(2).
+       01  WS-FILESTATUS4 PIC 9(2).
+       01  WS-FILESTATUS5 PIC 9(2).
+       01  WS-FILESTATUS6 PIC 9(2).
+       01  WS-FILESTATUS7 PIC 9(2).
+       01  WS-FILESTATUS8 PIC 9(2).
        01  WS-FS PIC 9(2).
 
       *TRIGGER
        01  WS-FLAG PIC 9.
        01  WS-FLAG2 PIC 9.
+       01  WS-MODMATCH PIC 9.
 
       *ADMIN ACCOUNT
        01  WS-ADMINUSERNAME PIC X(10).
        01  WS-ADMINPASSWORD PIC X(10).
        01  WS-PASSWORD-TEMP PIC X(10).
+       01  WS-ADMININFO.
+           05 WS-AD-USERNAME PIC X(10).
+           05 WS-AD-PASSWORD PIC X(10).
 
       *TEACHERS DATABASE
        01  WS-TEACHERINFO.
@@ -90,23 +164,63 @@
            05 WS-STUDNUMBER PIC 9(10).
            05 WS-STUDNAME PIC X(25).
            05 WS-STUDSECT PIC X(6).
-           05 WS-MODULENUMB PIC 9(6).
-           05 WS-GRADE PIC 9(3).
-           05 WS-MODULESTATUS PIC X(9).
+
+      *MODULE HISTORY DATABASE
+       01  WS-MODHISTINFO.
+           05 WS-MODHISTKEY.
+               10 WS-MODSTUDNUMBER PIC 9(10).
+               10 WS-MODMODULENUMB PIC 9(6).
+           05 WS-MODGRADE PIC 9(3).
+           05 WS-MODSTATUS PIC X(9).
+
+      *MODULE CATALOG DATABASE
+       01  WS-MODULEINFO.
+           05 WS-MODNUMBER PIC 9(6).
+           05 WS-MODTITLE PIC X(25).
+           05 WS-MODPASSGRADE PIC 9(3).
 
        01  WS-EOF PIC A(1).
+       01  WS-EOF2 PIC A(1).
        01  WS-MOD1 PIC 9.
        01  WS-NUM PIC 9(2).
        01  WS-MODULE PIC 9(6).
        01  WS-STUDNUMBER-TEMP PIC 9(10).
+       01  WS-SUBMITMOD PIC X.
 
       *SUMMARIZED DATABASE
        01 SUMMARYINFO.
-          05 PASS PIC 9(2).
-          05 FAIL PIC 9(2).
-          05 SUBMITTED PIC 9(2).
-          05 NSUBMITTED PIC 9(2).
-          05 STUDENTS PIC 9(2).
+          05 PASS PIC 9(4).
+          05 FAIL PIC 9(4).
+          05 SUBMITTED PIC 9(4).
+          05 NSUBMITTED PIC 9(4).
+          05 STUDENTS PIC 9(4).
+
+      *PER-MODULE BREAKDOWN FOR PARA-SUMMARY, BUILT FROM THE MODULE
+      *CATALOG BY BUILD-MODSUMM-CATALOG AND TALLIED BY
+      *TALLY-STUDENT-MODULES.
+       01 WS-MODSUMM-COUNT PIC 9(2) VALUE 0.
+       01 WS-MODSUMM-TABLE.
+          05 WS-MODSUMM-ENTRY OCCURS 50 TIMES.
+             10 WS-MS-MODNUMB PIC 9(6).
+             10 WS-MS-PASSGRADE PIC 9(3).
+             10 WS-MS-PASS PIC 9(4).
+             10 WS-MS-FAIL PIC 9(4).
+             10 WS-MS-SUBMITTED PIC 9(4).
+             10 WS-MS-NSUBMITTED PIC 9(4).
+       01 WS-MSIDX PIC 9(2).
+       01 WS-MSIDX2 PIC 9(2).
+       01 WS-MSFOUND2 PIC 9(2).
+       01 WS-ORPHANCOUNT PIC 9(4) VALUE 0.
+       01 WS-SUMMDATE PIC 9(8).
+
+      *AUDIT TRAIL - SET WS-AU-* THEN PERFORM WRITE-AUDIT
+       01 WS-AUDITTIME PIC 9(8).
+       01 WS-AUDITINFO.
+          05 WS-AU-ID PIC X(10).
+          05 WS-AU-OP PIC X(6).
+          05 WS-AU-FIELD PIC X(12).
+          05 WS-AU-OLDVAL PIC X(25).
+          05 WS-AU-NEWVAL PIC X(25).
 
 
        PROCEDURE DIVISION.
@@ -143,6 +257,20 @@
 
        PARA-ADMIN.
            INITIALIZE WS-ADMINUSERNAME, WS-ADMINPASSWORD.
+
+      *BOOTSTRAP ADMIN.dat WITH THE DEFAULT ADMIN/ADMIN ACCOUNT THE
+      *FIRST TIME THE PROGRAM IS RUN - AFTER THAT THE STORED RECORD
+      *IS THE ONLY THING THAT MATTERS.
+           OPEN I-O FD-ADMIN
+           IF WS-FILESTATUS4 = 35
+               OPEN OUTPUT FD-ADMIN
+               MOVE "ADMIN" TO F-ADMINUSERNAME
+               MOVE "ADMIN" TO F-ADMINPASSWORD
+               WRITE F-ADMININFO
+               CLOSE FD-ADMIN
+               OPEN I-O FD-ADMIN
+           END-IF
+
            DISPLAY WS-BLANK.
            DISPLAY '**************************************'.
            DISPLAY '*                                    *'.
@@ -155,10 +283,21 @@
            DISPLAY '*                                    *'.
            DISPLAY '**************************************'.
 
-           IF WS-ADMINUSERNAME="ADMIN" AND WS-ADMINPASSWORD="ADMIN"
+           MOVE WS-ADMINUSERNAME TO F-ADMINUSERNAME
+           READ FD-ADMIN INTO WS-ADMININFO
+               KEY IS F-ADMINUSERNAME
+               INVALID KEY
+                   DISPLAY "ACCOUNT DOES NOT EXIST."
+                   CLOSE FD-ADMIN
+                   GO TO MAIN
+           END-READ
+
+           IF WS-ADMINPASSWORD = WS-AD-PASSWORD
+               CLOSE FD-ADMIN
                GO TO PARA-ADMIN-DASHBOARD
            ELSE
                DISPLAY "ACCOUNT DOES NOT EXIST."
+               CLOSE FD-ADMIN
                GO TO MAIN
            END-IF.
 
@@ -171,6 +310,8 @@
            DISPLAY '*                                    *'.
            DISPLAY '*  => [A]   CREATE TEACHER ACCOUNT   *'.
            DISPLAY '*  => [B]   SEARCH/EDIT TEACHER ACC  *'.
+           DISPLAY '*  => [C]   CHANGE ADMIN PASSWORD    *'.
+           DISPLAY '*  => [D]   MANAGE MODULE CATALOG    *'.
            DISPLAY '*  => [ANY] EXIT                     *'.
            DISPLAY '*                                    *'.
            DISPLAY '**************************************'.
@@ -182,11 +323,143 @@
               GO TO CREATE-TEACHER
            ELSE IF B
               GO TO EDIT-TEACHER
+           ELSE IF C
+              GO TO CHANGE-ADMIN-PASSWORD
+           ELSE IF D
+              GO TO MANAGE-MODULE-CATALOG
            ELSE
               GO TO PARA-MENU
            END-IF.
 
 
+       CHANGE-ADMIN-PASSWORD.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************'.
+           DISPLAY '*                                    *'.
+           DISPLAY "* CURRENT PASSWORD: "WITH NO ADVANCING.
+           ACCEPT WS-PASSWORD-TEMP.
+           DISPLAY '*                                    *'.
+           DISPLAY '**************************************'.
+
+           OPEN I-O FD-ADMIN
+           MOVE WS-ADMINUSERNAME TO F-ADMINUSERNAME
+           READ FD-ADMIN INTO WS-ADMININFO
+               KEY IS F-ADMINUSERNAME
+               INVALID KEY
+                   DISPLAY "ACCOUNT DOES NOT EXIST."
+                   CLOSE FD-ADMIN
+                   GO TO PARA-ADMIN-DASHBOARD
+           END-READ
+
+           IF WS-PASSWORD-TEMP NOT = WS-AD-PASSWORD
+               DISPLAY "INCORRECT PASSWORD."
+               CLOSE FD-ADMIN
+               GO TO PARA-ADMIN-DASHBOARD
+           END-IF
+
+           DISPLAY "* NEW PASSWORD: "WITH NO ADVANCING.
+           ACCEPT F-ADMINPASSWORD.
+           REWRITE F-ADMININFO
+               NOT INVALID KEY
+                   DISPLAY "PASSWORD UPDATED."
+                   MOVE WS-ADMINUSERNAME TO WS-AU-ID
+                   MOVE "EDIT" TO WS-AU-OP
+                   MOVE "PASSWORD" TO WS-AU-FIELD
+                   MOVE "[HIDDEN]" TO WS-AU-OLDVAL
+                   MOVE "[HIDDEN]" TO WS-AU-NEWVAL
+                   PERFORM WRITE-AUDIT
+           END-REWRITE
+           CLOSE FD-ADMIN
+           GO TO PARA-ADMIN-DASHBOARD.
+
+
+      *CREATES A NEW MODULE CATALOG ENTRY, OR EDITS THE TITLE/PASSING
+      *GRADE OF ONE ALREADY ON FILE.
+       MANAGE-MODULE-CATALOG.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************'.
+           DISPLAY '*                                    *'.
+           DISPLAY '*         MODULE CATALOG ENTRY       *'.
+           DISPLAY '*                                    *'.
+           DISPLAY "*  MODULE NUMBER: "WITH NO ADVANCING.
+           ACCEPT F-MODNUMBER.
+           DISPLAY '*                                    *'.
+           DISPLAY '**************************************'.
+
+           OPEN I-O FD-MODULE
+           IF WS-FILESTATUS7 = 35
+               OPEN OUTPUT FD-MODULE
+               CLOSE FD-MODULE
+               OPEN I-O FD-MODULE
+           END-IF
+
+           READ FD-MODULE INTO WS-MODULEINFO
+               KEY IS F-MODNUMBER
+               INVALID KEY
+                   DISPLAY "MODULE NOT ON FILE - CREATING NEW ENTRY."
+                   DISPLAY "ENTER MODULE TITLE: "WITH NO ADVANCING
+                   ACCEPT F-MODTITLE
+                   DISPLAY "ENTER PASSING GRADE: "WITH NO ADVANCING
+                   ACCEPT F-MODPASSGRADE
+                   WRITE F-MODULEINFO
+                       INVALID KEY
+                           DISPLAY "MODULE NUMBER ALREADY EXISTS."
+                       NOT INVALID KEY
+                           DISPLAY "MODULE CREATED."
+                           MOVE F-MODNUMBER TO WS-AU-ID
+                           MOVE "CREATE" TO WS-AU-OP
+                           MOVE "MODCATALOG" TO WS-AU-FIELD
+                           MOVE SPACES TO WS-AU-OLDVAL
+                           MOVE F-MODTITLE TO WS-AU-NEWVAL
+                           PERFORM WRITE-AUDIT
+                   END-WRITE
+                   CLOSE FD-MODULE
+                   GO TO PARA-ADMIN-DASHBOARD
+           END-READ
+
+           DISPLAY '*  CURRENT TITLE: ' WS-MODTITLE
+           DISPLAY '*  CURRENT PASSING GRADE: ' WS-MODPASSGRADE
+           DISPLAY "ENTER NEW TITLE: "WITH NO ADVANCING.
+           ACCEPT F-MODTITLE
+           DISPLAY "ENTER NEW PASSING GRADE: "WITH NO ADVANCING.
+           ACCEPT F-MODPASSGRADE
+
+           MOVE F-MODNUMBER TO WS-AU-ID
+           MOVE "EDIT" TO WS-AU-OP
+           MOVE "MODCATALOG" TO WS-AU-FIELD
+           MOVE WS-MODTITLE TO WS-AU-OLDVAL
+           MOVE F-MODTITLE TO WS-AU-NEWVAL
+
+           REWRITE F-MODULEINFO
+               NOT INVALID KEY
+                   DISPLAY "MODULE UPDATED."
+                   PERFORM WRITE-AUDIT
+           END-REWRITE
+           CLOSE FD-MODULE
+           GO TO PARA-ADMIN-DASHBOARD.
+
+
+      *APPENDS ONE LINE TO AUDIT.txt - CALLER SETS WS-AU-ID/OP/FIELD/
+      *OLDVAL/NEWVAL BEFORE PERFORMING THIS PARAGRAPH.
+       WRITE-AUDIT.
+           ACCEPT WS-SUMMDATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDITTIME FROM TIME
+           OPEN EXTEND FD-AUDIT
+           IF WS-FILESTATUS6 = 35
+               OPEN OUTPUT FD-AUDIT
+           END-IF
+           MOVE SPACES TO F-AUDITLINE
+           STRING WS-SUMMDATE " " WS-AUDITTIME
+               " ID:" WS-AU-ID
+               " OP:" WS-AU-OP
+               " FIELD:" WS-AU-FIELD
+               " OLD:" WS-AU-OLDVAL
+               " NEW:" WS-AU-NEWVAL
+               DELIMITED BY SIZE INTO F-AUDITLINE
+           WRITE F-AUDITLINE
+           CLOSE FD-AUDIT.
+
+
        CREATE-TEACHER.
            DISPLAY WS-BLANK.
            DISPLAY WS-BLANK.
@@ -207,9 +480,19 @@
                OPEN OUTPUT FD-TEACHER
            END-IF
            WRITE F-TEACHERINFO
+               INVALID KEY
+                   DISPLAY "USERNAME ALREADY EXISTS."
+               NOT INVALID KEY
+                   DISPLAY "      ACCOUNT CREATION SUCCESSFUL."
+                   MOVE F-USERNAME TO WS-AU-ID
+                   MOVE "CREATE" TO WS-AU-OP
+                   MOVE "ACCOUNT" TO WS-AU-FIELD
+                   MOVE SPACES TO WS-AU-OLDVAL
+                   MOVE F-TEACHERNAME TO WS-AU-NEWVAL
+                   PERFORM WRITE-AUDIT
+           END-WRITE
            CLOSE FD-TEACHER.
 
-           DISPLAY "      ACCOUNT CREATION SUCCESSFUL."
            GO TO PARA-ADMIN-DASHBOARD.
 
 
@@ -255,15 +538,27 @@
            DISPLAY WS-BLANK
            DISPLAY WS-BLANK
 
+           MOVE F-USERNAME TO WS-AU-ID
+           MOVE "EDIT" TO WS-AU-OP
+
            IF A
+               MOVE "NAME" TO WS-AU-FIELD
+               MOVE WS-TEACHERNAME TO WS-AU-OLDVAL
                DISPLAY "NEW NAME: "
                ACCEPT F-TEACHERNAME
+               MOVE F-TEACHERNAME TO WS-AU-NEWVAL
            ELSE IF B
+               MOVE "PASSWORD" TO WS-AU-FIELD
+               MOVE "[HIDDEN]" TO WS-AU-OLDVAL
                DISPLAY "NEW PASSWORD: "
                ACCEPT F-PASSWORD
+               MOVE "[HIDDEN]" TO WS-AU-NEWVAL
            ELSE IF C
+               MOVE "SECTION" TO WS-AU-FIELD
+               MOVE WS-SECTION TO WS-AU-OLDVAL
                DISPLAY "NEW SECTION: "
                ACCEPT F-SECTION
+               MOVE F-SECTION TO WS-AU-NEWVAL
            ELSE IF X
                DISPLAY "ARE YOU SURE?"
                DISPLAY "[A] => YES"
@@ -273,7 +568,13 @@
 
                IF A
                    DELETE FD-TEACHER RECORD
-                       NOT INVALID KEY DISPLAY "ACCOUNT DELETED."
+                       NOT INVALID KEY
+                           DISPLAY "ACCOUNT DELETED."
+                           MOVE "DELETE" TO WS-AU-OP
+                           MOVE "ACCOUNT" TO WS-AU-FIELD
+                           MOVE WS-USERNAME TO WS-AU-OLDVAL
+                           MOVE SPACES TO WS-AU-NEWVAL
+                           PERFORM WRITE-AUDIT
                    END-DELETE
                ELSE
                    GO TO PARA-ADMIN-DASHBOARD
@@ -285,7 +586,11 @@
            MOVE F-TEACHERINFO TO WS-TEACHERINFO
 
            REWRITE F-TEACHERINFO FROM WS-TEACHERINFO
-               NOT INVALID KEY DISPLAY "ACCOUNT UPDATED."
+               NOT INVALID KEY
+                   DISPLAY "ACCOUNT UPDATED."
+                   IF WS-AU-OP = "EDIT"
+                       PERFORM WRITE-AUDIT
+                   END-IF
            END-REWRITE
 
            GO TO PARA-ADMIN-DASHBOARD.
@@ -343,6 +648,8 @@
            DISPLAY '*  => [B]   SEARCH/EDIT STUDENT      *'.
            DISPLAY '*  => [C]   STUDENT LIST             *'.
            DISPLAY '*  => [D]   SUMMARY                  *'
+           DISPLAY '*  => [E]   BATCH LOAD ROSTER        *'
+           DISPLAY '*  => [F]   PRINT CLASS LIST         *'
            DISPLAY '*  => [ANY] EXIT                     *'.
            DISPLAY '*                                    *'.
            DISPLAY '**************************************'.
@@ -358,6 +665,10 @@
                GO TO STUDENT-LIST
            ELSE IF D
                GO TO PARA-SUMMARY
+           ELSE IF E
+               GO TO BATCH-LOAD-ROSTER
+           ELSE IF F
+               GO TO PRINT-CLASS-LIST
            ELSE
                CLOSE FD-TEACHER
                GO TO MAIN
@@ -385,58 +696,172 @@
            DISPLAY WS-BLANK
            DISPLAY '       CHOOSE AN OPERATION: 'WITH NO ADVANCING.
            ACCEPT WS-MENU
+           MOVE WS-MENU TO WS-SUBMITMOD
 
-           IF A
-               MOVE 'NOT YET' TO F-MODULESTATUS
-               MOVE 0 TO F-MODULENUMB
-               MOVE 0 TO F-GRADE
-
-               OPEN I-O FD-STUDENT
-               IF WS-FILESTATUS2 = 35 THEN
-                   OPEN OUTPUT FD-STUDENT
-               END-IF
-               WRITE F-STUDENTINFO
-               CLOSE FD-STUDENT
-
-               GO TO MENU-TEACHER
-           ELSE IF B
-               GO TO MODULE-PARA
-           END-IF.
-
+      *STUDENT MASTER RECORD IS WRITTEN ONCE - A DUPLICATE HERE
+      *JUST MEANS THIS STUDENT IS SUBMITTING ANOTHER MODULE.
            OPEN I-O FD-STUDENT
            IF WS-FILESTATUS2 = 35 THEN
                OPEN OUTPUT FD-STUDENT
            END-IF
            WRITE F-STUDENTINFO
-           CLOSE FD-STUDENT.
+               INVALID KEY
+                   IF B
+                       DISPLAY "STUDENT ALREADY ON FILE - "
+                           "RECORDING ANOTHER MODULE."
+                   ELSE
+                       DISPLAY "STUDENT NUMBER ALREADY EXISTS."
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "STUDENT DATA HAS BEEN RECORDED."
+                   MOVE F-STUDNUMBER TO WS-AU-ID
+                   MOVE "CREATE" TO WS-AU-OP
+                   MOVE "STUDENT" TO WS-AU-FIELD
+                   MOVE SPACES TO WS-AU-OLDVAL
+                   MOVE F-STUDNAME TO WS-AU-NEWVAL
+                   PERFORM WRITE-AUDIT
+           END-WRITE
+           CLOSE FD-STUDENT
+
+           IF B
+               GO TO MODULE-PARA
+           ELSE
+               GO TO MENU-TEACHER
+           END-IF.
 
 
        MODULE-PARA.
            DISPLAY WS-BLANK
-           DISPLAY WS-BLANK            
+           DISPLAY WS-BLANK
            DISPLAY '**************************************'
            DISPLAY '*                                    *'
            DISPLAY "* ENTER MODULE NUMBER: "WITH NO ADVANCING.
-           ACCEPT F-MODULENUMB.
+           ACCEPT WS-MODULE.
+
+           MOVE WS-MODULE TO F-MODNUMBER
+           OPEN INPUT FD-MODULE
+           IF WS-FILESTATUS7 = 35
+               DISPLAY "MODULE CATALOG IS EMPTY - SEE ADMIN."
+               CLOSE FD-MODULE
+               GO TO MENU-TEACHER
+           END-IF
+           READ FD-MODULE INTO WS-MODULEINFO
+               KEY IS F-MODNUMBER
+               INVALID KEY
+                   DISPLAY "MODULE NUMBER NOT FOUND IN CATALOG."
+                   CLOSE FD-MODULE
+                   GO TO MENU-TEACHER
+           END-READ
+           CLOSE FD-MODULE
+
+           MOVE F-STUDNUMBER TO F-MODSTUDNUMBER
+           MOVE WS-MODULE TO F-MODMODULENUMB
            DISPLAY "* ENTER MODULE GRADE: "WITH NO ADVANCING.
-           ACCEPT F-GRADE.
+           ACCEPT F-MODGRADE.
            DISPLAY '*                                    *'
            DISPLAY '**************************************'
-           MOVE 'SUBMITTED' TO F-MODULESTATUS
+           MOVE 'SUBMITTED' TO F-MODSTATUS
+
+           OPEN I-O FD-MODHIST
+           IF WS-FILESTATUS3 = 35 THEN
+               OPEN OUTPUT FD-MODHIST
+           END-IF
+           WRITE F-MODHISTINFO
+               INVALID KEY
+                   DISPLAY "MODULE ALREADY RECORDED FOR THIS STUDENT."
+               NOT INVALID KEY
+                   DISPLAY "    STUDENT DATA HAS BEEN RECORDED"
+                   MOVE F-MODSTUDNUMBER TO WS-AU-ID
+                   MOVE "CREATE" TO WS-AU-OP
+                   MOVE "MODULE" TO WS-AU-FIELD
+                   MOVE SPACES TO WS-AU-OLDVAL
+                   MOVE F-MODGRADE TO WS-AU-NEWVAL
+                   PERFORM WRITE-AUDIT
+           END-WRITE
+           CLOSE FD-MODHIST
+
+           GO TO MENU-TEACHER.
+
+
+      *LOADS A WHOLE SECTION'S ENROLLMENT FROM A SEQUENTIAL ROSTER
+      *EXPORT (ROSTER.dat) IN ONE PASS INSTEAD OF ONE ACCEPT AT A TIME.
+       BATCH-LOAD-ROSTER.
+           DISPLAY WS-BLANK
+           DISPLAY '**************************************'
+           DISPLAY '*                                    *'
+           DISPLAY '*  LOADING ROSTER.dat INTO STUDENT.dat *'
+           DISPLAY '*                                    *'
+           DISPLAY '**************************************'
+
+           OPEN INPUT FD-ROSTER
+           IF WS-FILESTATUS5 NOT = 00
+               DISPLAY "ROSTER.dat NOT FOUND."
+               GO TO MENU-TEACHER
+           END-IF
 
            OPEN I-O FD-STUDENT
            IF WS-FILESTATUS2 = 35 THEN
                OPEN OUTPUT FD-STUDENT
            END-IF
-           WRITE F-STUDENTINFO
-           CLOSE FD-STUDENT
 
-           DISPLAY "    STUDENT DATA HAS BEEN RECORDED"
+           MOVE 0 TO WS-NUM
+           MOVE "T" TO WS-EOF
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF = "F"
+               READ FD-ROSTER INTO F-ROSTERINFO
+                   AT END MOVE "F" TO WS-EOF
+               END-READ
+
+               IF WS-EOF NOT = "F"
+                   MOVE F-ROSTSTUDNUMBER TO F-STUDNUMBER
+                   MOVE F-ROSTSTUDNAME TO F-STUDNAME
+                   MOVE F-ROSTSTUDSECT TO F-STUDSECT
+                   WRITE F-STUDENTINFO
+                       INVALID KEY
+                           DISPLAY "STUDENT " F-ROSTSTUDNUMBER
+                               " ALREADY EXISTS - SKIPPED."
+                       NOT INVALID KEY
+                           ADD 1 TO WS-NUM
+                           MOVE F-STUDNUMBER TO WS-AU-ID
+                           MOVE "CREATE" TO WS-AU-OP
+                           MOVE "STUDENT" TO WS-AU-FIELD
+                           MOVE SPACES TO WS-AU-OLDVAL
+                           MOVE F-STUDNAME TO WS-AU-NEWVAL
+                           PERFORM WRITE-AUDIT
+                   END-WRITE
+               END-IF
+           END-PERFORM
+
+           CLOSE FD-ROSTER
+           CLOSE FD-STUDENT
+           DISPLAY WS-NUM " STUDENT(S) LOADED FROM ROSTER.dat."
+           DISPLAY '       PRESS ANY KEY TO CONTINUE.'
+           ACCEPT GETCH
            GO TO MENU-TEACHER.
 
 
        SEARCH-PARA.
            INITIALIZE F-STUDENTINFO
+           DISPLAY WS-BLANK
+           DISPLAY '**************************************'.
+           DISPLAY '*                                    *'.
+           DISPLAY '*  SEARCH STUDENT BY:                *'.
+           DISPLAY '*  [A] STUDENT NUMBER                *'.
+           DISPLAY '*  [B] STUDENT NAME                  *'.
+           DISPLAY '*                                    *'.
+           DISPLAY '**************************************'.
+           DISPLAY '       CHOOSE AN OPERATION: 'WITH NO ADVANCING.
+           ACCEPT WS-MENU
+           IF A
+               GO TO SEARCH-PARA-BYNUMBER
+           ELSE IF B
+               GO TO SEARCH-PARA-BYNAME
+           ELSE
+               GO TO MENU-TEACHER
+           END-IF.
+
+
+      *LOOKS A STUDENT UP DIRECTLY BY F-STUDNUMBER.
+       SEARCH-PARA-BYNUMBER.
            DISPLAY WS-BLANK
            DISPLAY '**************************************'
            DISPLAY '*                                    *'
@@ -444,16 +869,70 @@
            ACCEPT F-STUDNUMBER
            DISPLAY '*                                    *'
            DISPLAY '**************************************'
+           GO TO SEARCH-PARA-LOOKUP.
+
+
+      *LISTS EVERY STUDENT IN THE LOGGED-IN TEACHER'S OWN SECTION WHOSE
+      *NAME MATCHES F-STUDNAME, THE SAME SECTION FILTER STUDENT-LIST
+      *USES, AND LETS THE TEACHER PICK ONE BY STUDENT NUMBER.
+       SEARCH-PARA-BYNAME.
+           DISPLAY WS-BLANK
+           DISPLAY '**************************************'
+           DISPLAY '*                                    *'
+           DISPLAY "* ENTER STUDENT NAME: "WITH NO ADVANCING.
+           ACCEPT F-STUDNAME
+           DISPLAY '*                                    *'
+           DISPLAY '**************************************'
+
+           MOVE 0 TO WS-NUM
+           MOVE "T" TO WS-EOF2
+           OPEN INPUT FD-STUDENT
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF2 = "F"
+               READ FD-STUDENT NEXT RECORD INTO WS-STUDINFO
+                   AT END MOVE "F" TO WS-EOF2
+               END-READ
+
+               IF WS-EOF2 NOT = "F"
+                   IF WS-STUDSECT = F-SECTION
+                           AND WS-STUDNAME = F-STUDNAME
+                       DISPLAY WS-BLANK
+                       DISPLAY "[" WS-STUDNUMBER "] " WS-STUDNAME
+                           " " WS-STUDSECT
+                       ADD 1 TO WS-NUM
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE FD-STUDENT
+
+           IF WS-NUM = 0
+               DISPLAY "NO STUDENT FOUND WITH THAT NAME."
+               GO TO MENU-TEACHER
+           END-IF
+
+           DISPLAY WS-BLANK
+           DISPLAY "ENTER STUDENT NUMBER TO SELECT: "WITH NO ADVANCING.
+           ACCEPT F-STUDNUMBER
+           GO TO SEARCH-PARA-LOOKUP.
+
+
+      *SHARED KEYED LOOKUP FOR BOTH SEARCH-PARA-BYNUMBER AND
+      *SEARCH-PARA-BYNAME - F-STUDNUMBER MUST ALREADY BE SET.
+       SEARCH-PARA-LOOKUP.
            OPEN I-O FD-STUDENT
            IF WS-FILESTATUS2 NOT EQUAL TO 35
                READ FD-STUDENT INTO WS-STUDINFO
                    KEY IS F-STUDNUMBER
-           INVALID KEY DISPLAY "NOT FOUND." GO TO MENU-TEACHER
+                   INVALID KEY
+                       DISPLAY "NOT FOUND."
+                       CLOSE FD-STUDENT
+                       GO TO MENU-TEACHER
                END-READ
            ELSE
                DISPLAY "ACCOUNT DATABASE IS EMPTY."
                GO TO MENU-TEACHER
            END-IF.
+           MOVE WS-STUDNUMBER TO WS-STUDNUMBER-TEMP
+           CLOSE FD-STUDENT
            DISPLAY WS-BLANK
            DISPLAY '**************************************'.
            DISPLAY '*                                    *'.
@@ -462,9 +941,8 @@
            DISPLAY "*  STUDENT NAME: " WS-STUDNAME
            DISPLAY "*  STUDENT SECTION: " WS-STUDSECT
            DISPLAY '*                                    *'
-           DISPLAY '*  MODULE STATUS: ' WS-MODULESTATUS
-           DISPLAY '*  MODULE NUMBER: ' WS-MODULENUMB
-           DISPLAY '*  MODULE GRADE: ' WS-GRADE
+           DISPLAY '*  MODULE HISTORY:                   *'
+           PERFORM SEARCH-PARA-MODULES
            DISPLAY '*                                    *'
            DISPLAY '*  EDIT DATA OF STUDENT?             *'
            DISPLAY '*  [A] YES                           *'
@@ -479,7 +957,38 @@
            ELSE
                GO TO MENU-TEACHER
            END-IF.
-           CLOSE FD-STUDENT.
+
+
+      *LISTS EVERY MODULE ON RECORD FOR THE STUDENT FOUND ABOVE
+       SEARCH-PARA-MODULES.
+           MOVE WS-STUDNUMBER-TEMP TO F-MODSTUDNUMBER
+           MOVE ZEROES TO F-MODMODULENUMB
+           MOVE "T" TO WS-EOF2
+           OPEN INPUT FD-MODHIST
+           IF WS-FILESTATUS3 = 35
+               DISPLAY '*    (NO MODULES RECORDED YET)       *'
+           ELSE
+               START FD-MODHIST KEY IS NOT LESS THAN F-MODHISTKEY
+                   INVALID KEY MOVE "F" TO WS-EOF2
+               END-START
+               PERFORM WITH TEST BEFORE UNTIL WS-EOF2 = "F"
+                   READ FD-MODHIST NEXT RECORD INTO WS-MODHISTINFO
+                       AT END MOVE "F" TO WS-EOF2
+                   END-READ
+                   IF WS-EOF2 NOT = "F"
+                       IF WS-MODSTUDNUMBER = WS-STUDNUMBER-TEMP
+                           PERFORM LOOKUP-MODULE-CATALOG
+                           DISPLAY '*    MODULE ' WS-MODMODULENUMB
+                               ' ' WS-MODTITLE
+                               ' - STATUS: ' WS-MODSTATUS
+                               ' - GRADE: ' WS-MODGRADE
+                       ELSE
+                           MOVE "F" TO WS-EOF2
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE FD-MODHIST.
 
 
        EDIT-STUDENT.
@@ -491,7 +1000,7 @@
            MOVE WS-STUDNUMBER-TEMP TO F-STUDNUMBER
 
            OPEN I-O FD-STUDENT
-           IF WS-FILESTATUS NOT EQUAL TO 35
+           IF WS-FILESTATUS2 NOT EQUAL TO 35
                READ FD-STUDENT INTO WS-STUDINFO
                    KEY IS F-STUDNUMBER
                    INVALID KEY
@@ -509,9 +1018,7 @@
            DISPLAY '*                                    *'.
            DISPLAY "* [A] => STUDENT NAME: " WS-STUDNAME
            DISPLAY "* [B] => STUDENT SECTION:  " WS-STUDSECT
-           DISPLAY "* [C] => MODULE STATUS: " WS-MODULESTATUS
-           DISPLAY "* [D] => MODULE NUMBER:  " WS-MODULENUMB
-           DISPLAY "* [G] => GRADE: " WS-GRADE
+           DISPLAY "* [C] => EDIT ONE MODULE RECORD       *"
            DISPLAY "* [X] => DELETE ACCOUNT              *"
            DISPLAY "* [ANY] => EXIT                      *"
            DISPLAY '*                                    *'.
@@ -524,21 +1031,24 @@
            DISPLAY WS-BLANK
            DISPLAY WS-BLANK
 
+           MOVE F-STUDNUMBER TO WS-AU-ID
+           MOVE "EDIT" TO WS-AU-OP
+
            IF A
+               MOVE "NAME" TO WS-AU-FIELD
+               MOVE WS-STUDNAME TO WS-AU-OLDVAL
                DISPLAY "NEW STUDENT NAME: "
                ACCEPT F-STUDNAME
+               MOVE F-STUDNAME TO WS-AU-NEWVAL
            ELSE IF B
+               MOVE "SECTION" TO WS-AU-FIELD
+               MOVE WS-STUDSECT TO WS-AU-OLDVAL
                DISPLAY "NEW STUDENT SECTION: "
                ACCEPT F-STUDSECT
+               MOVE F-STUDSECT TO WS-AU-NEWVAL
            ELSE IF C
-               DISPLAY "NEW MODULE STATUS:  "
-               ACCEPT F-MODULESTATUS
-           ELSE IF D
-               DISPLAY "NEW MODULE NUMBER: "
-               ACCEPT F-MODULENUMB
-           ELSE IF G
-               DISPLAY "NEW GRADE: "
-               ACCEPT F-GRADE
+               CLOSE FD-STUDENT
+               GO TO EDIT-STUDENT-MODULE
            ELSE IF X
                DISPLAY "ARE YOU SURE?"
                DISPLAY "[A] => YES"
@@ -548,23 +1058,131 @@
 
                IF A
                    DELETE FD-STUDENT RECORD
-                       NOT INVALID KEY DISPLAY "STUDENT DATA DELETED."
+                       NOT INVALID KEY
+                           DISPLAY "STUDENT DATA DELETED."
+                           MOVE "DELETE" TO WS-AU-OP
+                           MOVE "ACCOUNT" TO WS-AU-FIELD
+                           MOVE WS-STUDNAME TO WS-AU-OLDVAL
+                           MOVE SPACES TO WS-AU-NEWVAL
+                           PERFORM WRITE-AUDIT
                    END-DELETE
+                   PERFORM DELETE-STUDENT-MODULES
                ELSE
+                   CLOSE FD-STUDENT
                    GO TO MENU-TEACHER
                END-IF
            ELSE
+               CLOSE FD-STUDENT
                GO TO MENU-TEACHER
            END-IF.
            MOVE F-STUDENTINFO TO WS-STUDINFO
            REWRITE F-STUDENTINFO FROM WS-STUDINFO
-               NOT INVALID KEY DISPLAY "DATA UPDATED."
+               NOT INVALID KEY
+                   DISPLAY "DATA UPDATED."
+                   IF WS-AU-OP = "EDIT"
+                       PERFORM WRITE-AUDIT
+                   END-IF
            END-REWRITE
 
            CLOSE FD-STUDENT
            GO TO REPEAT-EDIT.
 
 
+      *DELETES EVERY MODULE HISTORY RECORD FOR THE STUDENT JUST
+      *REMOVED FROM FD-STUDENT.
+       DELETE-STUDENT-MODULES.
+           MOVE WS-STUDNUMBER-TEMP TO F-MODSTUDNUMBER
+           MOVE ZEROES TO F-MODMODULENUMB
+           MOVE "T" TO WS-EOF2
+           OPEN I-O FD-MODHIST
+           IF WS-FILESTATUS3 = 35
+               CLOSE FD-MODHIST
+           ELSE
+               START FD-MODHIST KEY IS NOT LESS THAN F-MODHISTKEY
+                   INVALID KEY MOVE "F" TO WS-EOF2
+               END-START
+               PERFORM WITH TEST BEFORE UNTIL WS-EOF2 = "F"
+                   READ FD-MODHIST NEXT RECORD INTO WS-MODHISTINFO
+                       AT END MOVE "F" TO WS-EOF2
+                   END-READ
+                   IF WS-EOF2 NOT = "F"
+                       IF WS-MODSTUDNUMBER = WS-STUDNUMBER-TEMP
+                           DELETE FD-MODHIST RECORD
+                               NOT INVALID KEY
+                                   MOVE WS-MODSTUDNUMBER TO WS-AU-ID
+                                   MOVE "DELETE" TO WS-AU-OP
+                                   MOVE "MODULE" TO WS-AU-FIELD
+                                   MOVE WS-MODMODULENUMB TO WS-AU-OLDVAL
+                                   MOVE SPACES TO WS-AU-NEWVAL
+                                   PERFORM WRITE-AUDIT
+                           END-DELETE
+                       ELSE
+                           MOVE "F" TO WS-EOF2
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE FD-MODHIST
+           END-IF.
+
+
+      *EDIT A SINGLE MODULE RECORD'S GRADE OR STATUS
+       EDIT-STUDENT-MODULE.
+           DISPLAY "ENTER MODULE NUMBER: "WITH NO ADVANCING.
+           ACCEPT WS-MODULE
+           MOVE WS-STUDNUMBER-TEMP TO F-MODSTUDNUMBER
+           MOVE WS-MODULE TO F-MODMODULENUMB
+
+           OPEN I-O FD-MODHIST
+           IF WS-FILESTATUS3 = 35
+               DISPLAY "MODULE DATABASE IS EMPTY."
+               CLOSE FD-MODHIST
+               GO TO MENU-TEACHER
+           END-IF
+           READ FD-MODHIST INTO WS-MODHISTINFO
+               KEY IS F-MODHISTKEY
+               INVALID KEY
+                   DISPLAY "NOT FOUND."
+                   CLOSE FD-MODHIST
+                   GO TO MENU-TEACHER
+           END-READ
+
+           DISPLAY '*  [D] => STATUS: ' WS-MODSTATUS
+           DISPLAY '*  [G] => GRADE: ' WS-MODGRADE
+           DISPLAY "ENTER OPERATION: "WITH NO ADVANCING.
+           ACCEPT WS-MENU
+
+           MOVE WS-MODHISTINFO TO F-MODHISTINFO
+
+           MOVE WS-MODSTUDNUMBER TO WS-AU-ID
+           MOVE "EDIT" TO WS-AU-OP
+
+           IF D
+               MOVE "STATUS" TO WS-AU-FIELD
+               MOVE WS-MODSTATUS TO WS-AU-OLDVAL
+               DISPLAY "NEW MODULE STATUS: "
+               ACCEPT F-MODSTATUS
+               MOVE F-MODSTATUS TO WS-AU-NEWVAL
+           ELSE IF G
+               MOVE "GRADE" TO WS-AU-FIELD
+               MOVE WS-MODGRADE TO WS-AU-OLDVAL
+               DISPLAY "NEW GRADE: "
+               ACCEPT F-MODGRADE
+               MOVE F-MODGRADE TO WS-AU-NEWVAL
+           ELSE
+               CLOSE FD-MODHIST
+               GO TO MENU-TEACHER
+           END-IF.
+
+           REWRITE F-MODHISTINFO
+               NOT INVALID KEY
+                   DISPLAY "DATA UPDATED."
+                   PERFORM WRITE-AUDIT
+           END-REWRITE
+
+           CLOSE FD-MODHIST
+           GO TO REPEAT-EDIT.
+
+
        REPEAT-EDIT.
            DISPLAY WS-BLANK
            DISPLAY WS-BLANK
@@ -648,32 +1266,264 @@
            ACCEPT WS-MODULE
            DISPLAY "MODULE: " WS-MODULE
            DISPLAY WS-BLANK
-           MOVE WS-MODULE TO F-MODULENUMB
            MOVE 1 TO WS-NUM
            MOVE "T" TO WS-EOF
 
-           INITIALIZE WS-STUDINFO
+           INITIALIZE WS-MODHISTINFO
 
-           OPEN INPUT FD-STUDENT
+           OPEN INPUT FD-MODHIST
+           IF WS-FILESTATUS3 = 35
+               DISPLAY "MODULE DATABASE IS EMPTY."
+               CLOSE FD-MODHIST
+               GO TO MENU-TEACHER
+           END-IF
            PERFORM WITH TEST BEFORE UNTIL WS-EOF = "F"
 
-               READ FD-STUDENT NEXT RECORD INTO WS-STUDINFO
+               READ FD-MODHIST NEXT RECORD INTO WS-MODHISTINFO
                    AT END
                        MOVE "F" TO WS-EOF
-                       CLOSE FD-STUDENT
+                       CLOSE FD-MODHIST
                        GO TO MENU-TEACHER
                END-READ
 
-               IF F-MODULENUMB = WS-MODULE
-               DISPLAY WS-BLANK
-                   DISPLAY "[" WS-NUM "]" WS-STUDINFO
+               IF WS-MODMODULENUMB = WS-MODULE
+                   MOVE WS-MODSTUDNUMBER TO F-STUDNUMBER
+                   PERFORM DISPLAY-STUDENT-MODULE-LINE
                    ADD 1 TO WS-NUM
                END-IF
            END-PERFORM.
 
+
+      *WRITES THE LOGGED-IN TEACHER'S CLASS ROSTER TO CLASSLIST.txt
+      *INSTEAD OF ONLY DISPLAYING IT TO THE TERMINAL - BY SECTION (SAME
+      *SCOPING AS STUDENT-LIST) OR BY MODULE (SAME SCOPING AS
+      *STUDENT-LIST-MODULE2), THE TEACHER'S CHOICE.
+       PRINT-CLASS-LIST.
+           DISPLAY WS-BLANK
+           DISPLAY '**************************************'.
+           DISPLAY '*                                    *'.
+           DISPLAY '*  PRINT CLASS LIST BY:              *'.
+           DISPLAY '*  [A] SECTION                       *'.
+           DISPLAY '*  [B] MODULE                        *'.
+           DISPLAY '*                                    *'.
+           DISPLAY '**************************************'.
+           DISPLAY '       CHOOSE AN OPERATION: 'WITH NO ADVANCING.
+           ACCEPT WS-MENU
+           IF A
+               GO TO PRINT-CLASS-LIST-BYSECTION
+           ELSE IF B
+               GO TO PRINT-CLASS-LIST-BYMODULE
+           ELSE
+               GO TO MENU-TEACHER
+           END-IF.
+
+
+      *SECTION-SCOPED ROSTER - ONE LINE PER MODULE ON RECORD FOR EVERY
+      *STUDENT IN THE LOGGED-IN TEACHER'S SECTION.
+       PRINT-CLASS-LIST-BYSECTION.
+           OPEN OUTPUT FD-CLASSLIST
+
+           MOVE SPACES TO F-CLASSLINE
+           STRING "CLASS LIST - SECTION: " F-SECTION
+               "  TEACHER: " F-TEACHERNAME
+               DELIMITED BY SIZE INTO F-CLASSLINE
+           WRITE F-CLASSLINE
+
+           MOVE SPACES TO F-CLASSLINE
+           STRING "STUDENT NUMBER  STUDENT NAME"
+               "               MODULE  GRADE  STATUS"
+               DELIMITED BY SIZE INTO F-CLASSLINE
+           WRITE F-CLASSLINE
+
+           MOVE "T" TO WS-EOF
+           OPEN INPUT FD-STUDENT
+           PERFORM WITH TEST BEFORE UNTIL WS-EOF = "F"
+               READ FD-STUDENT NEXT RECORD INTO WS-STUDINFO
+                   AT END MOVE "F" TO WS-EOF
+               END-READ
+               IF WS-EOF NOT = "F"
+                   IF WS-STUDSECT = F-SECTION
+                       PERFORM WRITE-CLASSLIST-STUDENT-MODULES
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE FD-STUDENT
+           CLOSE FD-CLASSLIST
+
+           DISPLAY WS-BLANK
+           DISPLAY "      CLASS LIST WRITTEN TO CLASSLIST.txt"
+           GO TO MENU-TEACHER.
+
+
+      *MODULE-SCOPED ROSTER - ONE LINE FOR EVERY STUDENT WHO HAS A
+      *MODHIST ROW FOR THE ENTERED MODULE NUMBER, THE SAME MODHIST SCAN
+      *STUDENT-LIST-MODULE2 USES TO DISPLAY THE SAME LISTING ON SCREEN.
+       PRINT-CLASS-LIST-BYMODULE.
+           DISPLAY WS-BLANK
+           DISPLAY "MODULE NUMBER: "WITH NO ADVANCING.
+           ACCEPT WS-MODULE
+
+           OPEN OUTPUT FD-CLASSLIST
+
+           MOVE SPACES TO F-CLASSLINE
+           STRING "CLASS LIST - MODULE: " WS-MODULE
+               "  TEACHER: " F-TEACHERNAME
+               DELIMITED BY SIZE INTO F-CLASSLINE
+           WRITE F-CLASSLINE
+
+           MOVE SPACES TO F-CLASSLINE
+           STRING "STUDENT NUMBER  STUDENT NAME"
+               "               MODULE  GRADE  STATUS"
+               DELIMITED BY SIZE INTO F-CLASSLINE
+           WRITE F-CLASSLINE
+
+           MOVE "T" TO WS-EOF
+           MOVE 0 TO WS-MODMATCH
+           OPEN INPUT FD-MODHIST
+           IF WS-FILESTATUS3 NOT = 35
+               PERFORM WITH TEST BEFORE UNTIL WS-EOF = "F"
+                   READ FD-MODHIST NEXT RECORD INTO WS-MODHISTINFO
+                       AT END MOVE "F" TO WS-EOF
+                   END-READ
+                   IF WS-EOF NOT = "F"
+                       IF WS-MODMODULENUMB = WS-MODULE
+                           MOVE 1 TO WS-MODMATCH
+                           MOVE WS-MODSTUDNUMBER TO F-STUDNUMBER
+                           PERFORM LOOKUP-STUDENT-SECTION
+                           PERFORM LOOKUP-MODULE-CATALOG
+                           MOVE SPACES TO F-CLASSLINE
+                           STRING WS-STUDNUMBER " " WS-STUDNAME
+                               " MODULE " WS-MODMODULENUMB " "
+                               WS-MODTITLE
+                               " GRADE " WS-MODGRADE
+                               " STATUS " WS-MODSTATUS
+                               DELIMITED BY SIZE INTO F-CLASSLINE
+                           WRITE F-CLASSLINE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE FD-MODHIST
+
+           IF WS-MODMATCH = 0
+               MOVE SPACES TO F-CLASSLINE
+               STRING "(NO STUDENTS RECORDED FOR MODULE "
+                   WS-MODULE ")"
+                   DELIMITED BY SIZE INTO F-CLASSLINE
+               WRITE F-CLASSLINE
+           END-IF
+
+           CLOSE FD-CLASSLIST
+
+           DISPLAY WS-BLANK
+           DISPLAY "      CLASS LIST WRITTEN TO CLASSLIST.txt"
+           GO TO MENU-TEACHER.
+
+
+      *WRITES ONE CLASSLIST.txt LINE PER MODULE ON RECORD FOR THE
+      *STUDENT CURRENTLY IN WS-STUDINFO (OR ONE "NO MODULES" LINE).
+       WRITE-CLASSLIST-STUDENT-MODULES.
+           MOVE WS-STUDNUMBER TO F-MODSTUDNUMBER
+           MOVE ZEROES TO F-MODMODULENUMB
+           MOVE "T" TO WS-EOF2
+           MOVE 0 TO WS-MODMATCH
+
+           OPEN INPUT FD-MODHIST
+           IF WS-FILESTATUS3 NOT = 35
+               START FD-MODHIST KEY IS NOT LESS THAN F-MODHISTKEY
+                   INVALID KEY MOVE "F" TO WS-EOF2
+               END-START
+               PERFORM WITH TEST BEFORE UNTIL WS-EOF2 = "F"
+                   READ FD-MODHIST NEXT RECORD INTO WS-MODHISTINFO
+                       AT END MOVE "F" TO WS-EOF2
+                   END-READ
+                   IF WS-EOF2 NOT = "F"
+                       IF WS-MODSTUDNUMBER = WS-STUDNUMBER
+                           MOVE 1 TO WS-MODMATCH
+                           PERFORM LOOKUP-MODULE-CATALOG
+                           MOVE SPACES TO F-CLASSLINE
+                           STRING WS-STUDNUMBER " " WS-STUDNAME
+                               " MODULE " WS-MODMODULENUMB " "
+                               WS-MODTITLE
+                               " GRADE " WS-MODGRADE
+                               " STATUS " WS-MODSTATUS
+                               DELIMITED BY SIZE INTO F-CLASSLINE
+                           WRITE F-CLASSLINE
+                       ELSE
+                           MOVE "F" TO WS-EOF2
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE FD-MODHIST
+
+           IF WS-MODMATCH = 0
+               MOVE SPACES TO F-CLASSLINE
+               STRING WS-STUDNUMBER " " WS-STUDNAME
+                   " (NO MODULES RECORDED)"
+                   DELIMITED BY SIZE INTO F-CLASSLINE
+               WRITE F-CLASSLINE
+           END-IF.
+
+
+      *LOOKS UP THE STUDENT MASTER RECORD FOR F-STUDNUMBER, RETURNING
+      *NAME/SECTION IN WS-STUDINFO (SPACES/ZEROES IF NOT FOUND).
+       LOOKUP-STUDENT-SECTION.
+           OPEN INPUT FD-STUDENT
+           IF WS-FILESTATUS2 NOT EQUAL TO 35
+               READ FD-STUDENT INTO WS-STUDINFO
+                   KEY IS F-STUDNUMBER
+                   INVALID KEY INITIALIZE WS-STUDINFO
+               END-READ
+           ELSE
+               INITIALIZE WS-STUDINFO
+           END-IF
+           CLOSE FD-STUDENT.
+
+
+      *LOOKS UP THE MODULE CATALOG ENTRY FOR WS-MODMODULENUMB, RETURNING
+      *TITLE/PASSING GRADE IN WS-MODULEINFO (SPACES/75 IF NOT FOUND -
+      *75 MATCHES THE PASSING CUTOFF THIS SYSTEM USED BEFORE THE
+      *CATALOG EXISTED).
+       LOOKUP-MODULE-CATALOG.
+           MOVE WS-MODMODULENUMB TO F-MODNUMBER
+           OPEN INPUT FD-MODULE
+           IF WS-FILESTATUS7 NOT EQUAL TO 35
+               READ FD-MODULE INTO WS-MODULEINFO
+                   KEY IS F-MODNUMBER
+                   INVALID KEY
+                       MOVE SPACES TO WS-MODTITLE
+                       MOVE 75 TO WS-MODPASSGRADE
+               END-READ
+           ELSE
+               MOVE SPACES TO WS-MODTITLE
+               MOVE 75 TO WS-MODPASSGRADE
+           END-IF
+           CLOSE FD-MODULE.
+
+
+      *DISPLAYS THE STUDENT NAME/SECTION FOR ONE MODULE HISTORY LINE
+       DISPLAY-STUDENT-MODULE-LINE.
+           PERFORM LOOKUP-STUDENT-SECTION
+           PERFORM LOOKUP-MODULE-CATALOG
+           DISPLAY WS-BLANK
+           DISPLAY "[" WS-NUM "] " WS-STUDNUMBER " " WS-STUDNAME
+               " " WS-STUDSECT " MODULE: " WS-MODMODULENUMB
+               " " WS-MODTITLE " GRADE: " WS-MODGRADE
+               " STATUS: " WS-MODSTATUS.
+
        PARA-SUMMARY.
+           INITIALIZE SUMMARYINFO, WS-MODSUMM-TABLE
+           MOVE 0 TO WS-MODSUMM-COUNT
+           MOVE 0 TO WS-ORPHANCOUNT
+
+           PERFORM BUILD-MODSUMM-CATALOG
+           IF WS-MODSUMM-COUNT = 0
+               GO TO MENU-TEACHER
+           END-IF
+
            MOVE "T" TO WS-EOF.
-           OPEN I-O FD-STUDENT
+           OPEN INPUT FD-STUDENT
                IF WS-FILESTATUS2 = 00
                    PERFORM UNTIL WS-EOF = "F"
                        READ FD-STUDENT NEXT RECORD INTO WS-STUDINFO
@@ -683,31 +1533,185 @@
                            GO TO PARA-SUMMARY2
                        END-READ
 
-                       ADD 1 TO STUDENTS
+                       IF WS-STUDSECT = F-SECTION
+                           ADD 1 TO STUDENTS
+                           PERFORM TALLY-STUDENT-MODULES
+                       END-IF
+                   END-PERFORM
 
-                       IF WS-GRADE > 74
-                           ADD 1 TO PASS
-                       ELSE
-                           ADD 1 TO FAIL
+                ELSE
+                   DISPLAY "STUDENT DATABASE IS EMPTY."
+                   CLOSE FD-STUDENT
+                   GO TO PARA-SUMMARY2
+                END-IF.
+
+
+      *SCANS THE MODULE CATALOG ONCE PER RUN AND SEEDS WS-MODSUMM-TABLE
+      *WITH ONE ZEROED ROW PER CATALOG MODULE (NUMBER + PASSING GRADE),
+      *SO TALLY-STUDENT-MODULES CAN TELL A MODULE A STUDENT NEVER
+      *SUBMITTED FROM ONE THAT WAS SUBMITTED AND GRADED.
+       BUILD-MODSUMM-CATALOG.
+           MOVE "T" TO WS-EOF2
+           OPEN INPUT FD-MODULE
+               IF WS-FILESTATUS7 = 00
+                   PERFORM UNTIL WS-EOF2 = "F"
+                       READ FD-MODULE NEXT RECORD INTO WS-MODULEINFO
+                           AT END MOVE "F" TO WS-EOF2
+                       END-READ
+
+                       IF WS-EOF2 NOT = "F"
+                           IF WS-MODSUMM-COUNT < 50
+                               ADD 1 TO WS-MODSUMM-COUNT
+                               MOVE WS-MODNUMBER
+                                   TO WS-MS-MODNUMB(WS-MODSUMM-COUNT)
+                               MOVE WS-MODPASSGRADE
+                                   TO WS-MS-PASSGRADE(WS-MODSUMM-COUNT)
+                               MOVE 0 TO WS-MS-PASS(WS-MODSUMM-COUNT)
+                               MOVE 0 TO WS-MS-FAIL(WS-MODSUMM-COUNT)
+                               MOVE 0
+                                   TO WS-MS-SUBMITTED(WS-MODSUMM-COUNT)
+                               MOVE 0
+                                   TO WS-MS-NSUBMITTED(WS-MODSUMM-COUNT)
+                           ELSE
+                               DISPLAY "MODULE SUMMARY TABLE FULL - "
+                                   "MODULE " WS-MODNUMBER
+                                   " OMITTED FROM PER-MODULE BREAKDOWN."
+                           END-IF
                        END-IF
+                   END-PERFORM
 
-                       IF WS-MODULESTATUS EQUALS "SUBMITTED"
-                           ADD 1 TO SUBMITTED
-                       ELSE
-                           ADD 1 TO NSUBMITTED
+                ELSE
+                   DISPLAY "MODULE CATALOG IS EMPTY."
+                END-IF
+           CLOSE FD-MODULE.
+
+
+      *FOR ONE STUDENT (WS-STUDINFO) ALREADY KNOWN TO BE IN THE
+      *TEACHER'S SECTION, CHECKS MODHIST FOR EACH CATALOG MODULE IN
+      *WS-MODSUMM-TABLE AND ROLLS THE RESULT INTO THE OVERALL AND
+      *PER-MODULE TOTALS - A MODULE WITH NO MATCHING MODHIST ROW COUNTS
+      *AS NOT SUBMITTED RATHER THAN BEING LEFT OUT OF THE TALLY. ALSO
+      *WALKS THIS STUDENT'S MODHIST ROWS LOOKING FOR A MODULE NUMBER
+      *NOT IN THE CATALOG (POSSIBLE FOR HISTORY RECORDED BEFORE
+      *MODULE-PARA STARTED VALIDATING AGAINST MODULE.dat) AND COUNTS IT
+      *IN WS-ORPHANCOUNT SO PARA-SUMMARY2 CAN REPORT IT RATHER THAN
+      *SILENTLY DROPPING IT FROM EVERY TOTAL.
+       TALLY-STUDENT-MODULES.
+           OPEN INPUT FD-MODHIST
+               IF WS-FILESTATUS3 = 00
+                   PERFORM VARYING WS-MSIDX FROM 1 BY 1
+                           UNTIL WS-MSIDX > WS-MODSUMM-COUNT
+                       MOVE WS-STUDNUMBER TO F-MODSTUDNUMBER
+                       MOVE WS-MS-MODNUMB(WS-MSIDX) TO F-MODMODULENUMB
+                       READ FD-MODHIST INTO WS-MODHISTINFO
+                           KEY IS F-MODHISTKEY
+                           INVALID KEY
+                               ADD 1 TO NSUBMITTED
+                               ADD 1 TO WS-MS-NSUBMITTED(WS-MSIDX)
+                           NOT INVALID KEY
+                               IF WS-MODGRADE
+                                       >= WS-MS-PASSGRADE(WS-MSIDX)
+                                   ADD 1 TO PASS
+                                   ADD 1 TO WS-MS-PASS(WS-MSIDX)
+                               ELSE
+                                   ADD 1 TO FAIL
+                                   ADD 1 TO WS-MS-FAIL(WS-MSIDX)
+                               END-IF
+                               IF WS-MODSTATUS EQUAL "SUBMITTED"
+                                   ADD 1 TO SUBMITTED
+                                   ADD 1 TO WS-MS-SUBMITTED(WS-MSIDX)
+                               ELSE
+                                   ADD 1 TO NSUBMITTED
+                                   ADD 1 TO WS-MS-NSUBMITTED(WS-MSIDX)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   MOVE WS-STUDNUMBER TO F-MODSTUDNUMBER
+                   MOVE ZEROES TO F-MODMODULENUMB
+                   MOVE "T" TO WS-EOF2
+                   START FD-MODHIST KEY IS NOT LESS THAN F-MODHISTKEY
+                       INVALID KEY MOVE "F" TO WS-EOF2
+                   END-START
+                   PERFORM WITH TEST BEFORE UNTIL WS-EOF2 = "F"
+                       READ FD-MODHIST NEXT RECORD INTO WS-MODHISTINFO
+                           AT END MOVE "F" TO WS-EOF2
+                       END-READ
+                       IF WS-EOF2 NOT = "F"
+                           IF WS-MODSTUDNUMBER = WS-STUDNUMBER
+                               MOVE 0 TO WS-MSFOUND2
+                               PERFORM VARYING WS-MSIDX2 FROM 1 BY 1
+                                       UNTIL WS-MSIDX2 >
+                                           WS-MODSUMM-COUNT
+                                   IF WS-MS-MODNUMB(WS-MSIDX2)
+                                           = WS-MODMODULENUMB
+                                       MOVE 1 TO WS-MSFOUND2
+                                   END-IF
+                               END-PERFORM
+                               IF WS-MSFOUND2 = 0
+                                   ADD 1 TO WS-ORPHANCOUNT
+                               END-IF
+                           ELSE
+                               MOVE "F" TO WS-EOF2
+                           END-IF
                        END-IF
                    END-PERFORM
 
                 ELSE
-                   DISPLAY "STUDENT DATABASE IS EMPTY."
-                END-IF.
+                   PERFORM VARYING WS-MSIDX FROM 1 BY 1
+                           UNTIL WS-MSIDX > WS-MODSUMM-COUNT
+                       ADD 1 TO NSUBMITTED
+                       ADD 1 TO WS-MS-NSUBMITTED(WS-MSIDX)
+                   END-PERFORM
+                END-IF
+           CLOSE FD-MODHIST.
 
 
+      *SUMMARY.TXT IS APPENDED TO ON EVERY RUN SO PAST TOTALS ARE
+      *KEPT AS A RUNNING HISTORY - IT IS NEVER OVERWRITTEN.
        PARA-SUMMARY2.
-           OPEN OUTPUT FD-SUMMARY.
-               MOVE SUMMARYINFO TO F-SUMMARYINFO
-               WRITE F-SUMMARYINFO
+           ACCEPT WS-SUMMDATE FROM DATE YYYYMMDD
+           OPEN EXTEND FD-SUMMARY
+           IF WS-FS = 35
+               OPEN OUTPUT FD-SUMMARY
+           END-IF
+               MOVE SPACES TO F-SUMMARYLINE
+               STRING "===== " WS-SUMMDATE
+                   " SECTION: " F-SECTION
+                   " ====="
+                   DELIMITED BY SIZE INTO F-SUMMARYLINE
+               WRITE F-SUMMARYLINE
+
+               MOVE SPACES TO F-SUMMARYLINE
+               STRING "STUDENTS: " STUDENTS
+                   " PASS: " PASS
+                   " FAIL: " FAIL
+                   " SUBMITTED: " SUBMITTED
+                   " NOT YET: " NSUBMITTED
+                   DELIMITED BY SIZE INTO F-SUMMARYLINE
+               WRITE F-SUMMARYLINE
+
+               IF WS-ORPHANCOUNT > 0
+                   MOVE SPACES TO F-SUMMARYLINE
+                   STRING "SKIPPED (MODULE NOT IN CATALOG): "
+                       WS-ORPHANCOUNT
+                       DELIMITED BY SIZE INTO F-SUMMARYLINE
+                   WRITE F-SUMMARYLINE
+               END-IF
+
+               PERFORM VARYING WS-MSIDX FROM 1 BY 1
+                       UNTIL WS-MSIDX > WS-MODSUMM-COUNT
+                   MOVE SPACES TO F-SUMMARYLINE
+                   STRING "  MODULE " WS-MS-MODNUMB(WS-MSIDX)
+                       " - PASS: " WS-MS-PASS(WS-MSIDX)
+                       " FAIL: " WS-MS-FAIL(WS-MSIDX)
+                       " SUBMITTED: " WS-MS-SUBMITTED(WS-MSIDX)
+                       " NOT YET: " WS-MS-NSUBMITTED(WS-MSIDX)
+                       DELIMITED BY SIZE INTO F-SUMMARYLINE
+                   WRITE F-SUMMARYLINE
+               END-PERFORM
            CLOSE FD-SUMMARY.
+
            DISPLAY '**************************************'.
            DISPLAY '*                                    *'.
            DISPLAY '* STUDENTS: ' STUDENTS.
@@ -715,7 +1719,18 @@
            DISPLAY '* FAIL: ' FAIL.
            DISPLAY '* SUBMITTED: ' SUBMITTED.
            DISPLAY '* NOT YET PA: ' NSUBMITTED.
+           IF WS-ORPHANCOUNT > 0
+               DISPLAY '* SKIPPED (NOT IN CATALOG): ' WS-ORPHANCOUNT
+           END-IF
            DISPLAY '*                                    *'.
+           PERFORM VARYING WS-MSIDX FROM 1 BY 1
+                   UNTIL WS-MSIDX > WS-MODSUMM-COUNT
+               DISPLAY '* MODULE ' WS-MS-MODNUMB(WS-MSIDX)
+                   ' - PASS: ' WS-MS-PASS(WS-MSIDX)
+                   ' FAIL: ' WS-MS-FAIL(WS-MSIDX)
+                   ' SUBMITTED: ' WS-MS-SUBMITTED(WS-MSIDX)
+                   ' NOT YET: ' WS-MS-NSUBMITTED(WS-MSIDX)
+           END-PERFORM
            DISPLAY '**************************************'.
            DISPLAY WS-BLANK.
            DISPLAY '       PRESS ANY KEY TO CONTINUE.'
